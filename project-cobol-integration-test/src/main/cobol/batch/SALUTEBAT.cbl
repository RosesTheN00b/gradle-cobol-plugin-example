@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch driver for the WrapFile/CFile pair - opens a
+      *          transaction file of salute text, CALLs "CFile" once
+      *          per record instead of the single fixed-value demo,
+      *          and prints a count-processed/count-rejected summary.
+      *          Checkpoints its position every WS-CHECKPOINT-INTERVAL
+      *          records so a mid-run abend can restart from the last
+      *          good record instead of reprocessing the whole file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALUTEBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALUTE-TXN-FILE ASSIGN TO 'SALUTETX'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'SALUTECP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+           SELECT PROCWIN-FILE ASSIGN TO 'PROCWIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROCWIN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALUTE-TXN-FILE.
+       01  SA-SALUTE-RECORD PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CP-CHECKPOINT-RECORD PIC 9(7).
+
+       FD  PROCWIN-FILE.
+           COPY "PROCWIN.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TXN-FILE-STATUS PIC X(2).
+       01  WS-CHKPT-FILE-STATUS PIC X(2).
+       01  WS-PROCWIN-FILE-STATUS PIC X(2).
+       01  WS-RUN-TIME PIC 9(8).
+       01  WS-CURRENT-TIME-HHMM PIC 9(4).
+       01  WS-WINDOW-START PIC 9(4) VALUE 0000.
+       01  WS-WINDOW-END PIC 9(4) VALUE 2359.
+       01  WS-OUTSIDE-WINDOW-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-OUTSIDE-WINDOW        VALUE 'Y'.
+       01  WS-SALUTE PIC X(10).
+       01  WS-RETURN-CODE PIC 9(2) VALUE ZERO.
+       01  WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE           VALUE 'Y'.
+       77  WS-COUNT-PROCESSED PIC 9(7) VALUE ZERO.
+       77  WS-COUNT-REJECTED PIC 9(7) VALUE ZERO.
+       77  WS-RECORDS-READ PIC 9(7) VALUE ZERO.
+       77  WS-RESTART-COUNT PIC 9(7) VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVAL PIC 9(7) VALUE 100.
+       77  WS-CHECKPOINT-QUOTIENT PIC 9(7).
+       77  WS-CHECKPOINT-REMAINDER PIC 9(7).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0500-CHECK-PROCESSING-WINDOW
+           IF WS-OUTSIDE-WINDOW
+               GOBACK
+           END-IF
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       0500-CHECK-PROCESSING-WINDOW.
+       *> A missing control record leaves the window wide open (the
+       *> prior, unrestricted behavior); a present one confines this
+       *> batch run to the hours ops approved, so it can't collide
+       *> with other nightly jobs touching the same files.
+           MOVE 0000 TO WS-WINDOW-START
+           MOVE 2359 TO WS-WINDOW-END
+           MOVE 'N' TO WS-OUTSIDE-WINDOW-SWITCH
+           OPEN INPUT PROCWIN-FILE
+           IF WS-PROCWIN-FILE-STATUS = '00'
+               READ PROCWIN-FILE
+                   NOT AT END
+                       MOVE PW-WINDOW-START TO WS-WINDOW-START
+                       MOVE PW-WINDOW-END TO WS-WINDOW-END
+               END-READ
+               CLOSE PROCWIN-FILE
+           END-IF
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-TIME (1:4) TO WS-CURRENT-TIME-HHMM
+           IF WS-CURRENT-TIME-HHMM < WS-WINDOW-START
+                   OR WS-CURRENT-TIME-HHMM > WS-WINDOW-END
+               SET WS-OUTSIDE-WINDOW TO TRUE
+               DISPLAY 'SALUTEBAT REJECTED - OUTSIDE APPROVED '
+                   'PROCESSING WINDOW'
+               DISPLAY 'CURRENT TIME: ' WS-CURRENT-TIME-HHMM
+                   ' APPROVED WINDOW: ' WS-WINDOW-START
+                   ' TO ' WS-WINDOW-END
+           END-IF.
+
+       1000-INITIALIZE.
+           PERFORM 1020-READ-RESTART-POINT
+           OPEN INPUT SALUTE-TXN-FILE
+           PERFORM 1010-READ-TXN
+           PERFORM 1030-SKIP-TO-RESTART-POINT
+               UNTIL WS-END-OF-FILE
+               OR WS-RECORDS-READ > WS-RESTART-COUNT.
+
+       1010-READ-TXN.
+           READ SALUTE-TXN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ
+           IF NOT WS-END-OF-FILE
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       1020-READ-RESTART-POINT.
+       *> A checkpoint record from a prior run means we restart right
+       *> after the last record it successfully processed.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-COUNT
+                   NOT AT END
+                       MOVE CP-CHECKPOINT-RECORD TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1030-SKIP-TO-RESTART-POINT.
+           PERFORM 1010-READ-TXN.
+
+       2000-PROCESS-RECORD.
+           MOVE SA-SALUTE-RECORD TO WS-SALUTE
+           CALL "CFile" USING WS-SALUTE WS-RETURN-CODE
+           IF WS-RETURN-CODE = ZERO
+               ADD 1 TO WS-COUNT-PROCESSED
+           ELSE
+               ADD 1 TO WS-COUNT-REJECTED
+               DISPLAY 'REJECTED: ' WS-SALUTE
+                   ' RETURN CODE: ' WS-RETURN-CODE
+           END-IF
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 2100-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1010-READ-TXN.
+
+       2100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ TO CP-CHECKPOINT-RECORD
+           WRITE CP-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY 'SALUTEBAT COUNT PROCESSED: ' WS-COUNT-PROCESSED
+           DISPLAY 'SALUTEBAT COUNT REJECTED : ' WS-COUNT-REJECTED.
+
+       9000-TERMINATE.
+       *> A completed run has consumed the whole transaction file, so
+       *> clear the checkpoint - otherwise the next run (very likely
+       *> against a brand new transaction file) would inherit this
+       *> run's restart point and silently skip its leading records.
+           CLOSE SALUTE-TXN-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CP-CHECKPOINT-RECORD
+           WRITE CP-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM SALUTEBAT.
