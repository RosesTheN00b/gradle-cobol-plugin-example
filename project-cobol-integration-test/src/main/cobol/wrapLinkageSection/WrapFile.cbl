@@ -9,9 +9,19 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  WS-SALUTE PIC X(10) VALUE 'HELLO HANS'.
+       01  WS-SALUTE PIC X(10).
+       01  WS-RETURN-CODE PIC 9(2) VALUE ZERO.
        PROCEDURE DIVISION.
+       1000-GET-SALUTE.
+       *> Take the salute text from the console instead of always
+       *> greeting the same fictional person.
+           DISPLAY 'ENTER SALUTE TEXT'
+           ACCEPT WS-SALUTE.
+
        2000-SALUTE.
            DISPLAY '100% covered ^^'.
-           CALL "CFile" USING WS-SALUTE.
+           CALL "CFile" USING WS-SALUTE WS-RETURN-CODE
+           IF WS-RETURN-CODE NOT = ZERO
+               DISPLAY 'CFile FAILED, RETURN CODE: ' WS-RETURN-CODE
+           END-IF.
        END PROGRAM WrapFile.
