@@ -9,9 +9,17 @@
        DATA DIVISION.
        LINKAGE SECTION.
        01  WS-SALUTE PIC X(10).
+       01  WS-RETURN-CODE PIC 9(2).
 
-       PROCEDURE DIVISION USING WS-SALUTE.
+       PROCEDURE DIVISION USING WS-SALUTE WS-RETURN-CODE.
        *> This file is 100% tested
-           DISPLAY WS-SALUTE.
-           DISPLAY '100% covered ^^'.
+       *> A blank salute is malformed - tell the caller rather than
+       *> silently printing nothing useful.
+           IF WS-SALUTE = SPACES
+               MOVE 99 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY WS-SALUTE
+               DISPLAY '100% covered ^^'
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF.
        END PROGRAM CFile.
