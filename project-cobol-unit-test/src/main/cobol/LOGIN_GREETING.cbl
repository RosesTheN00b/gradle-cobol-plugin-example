@@ -6,43 +6,569 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOGIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO 'USERMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UM-USER-NAME
+               FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT LOGOFF-FILE ASSIGN TO 'LOGOFFLG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGOFF-FILE-STATUS.
+
+           SELECT GREETING-HISTORY-FILE ASSIGN TO WS-HIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT BANNER-FILE ASSIGN TO 'BANNERCF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNER-FILE-STATUS.
+
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+
+           SELECT SECURITY-FEED-FILE ASSIGN TO 'SECMONFD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SECFEED-FILE-STATUS.
+
+           SELECT PRINTER-FILE ASSIGN TO 'PRINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINTER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  USER-MASTER-FILE.
+           COPY "USERREC.cpy".
+
+       FD  AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+       FD  LOGOFF-FILE.
+           COPY "LOGOFREC.cpy".
+
+       FD  GREETING-HISTORY-FILE.
+           COPY "GREETHST.cpy".
+
+       FD  BANNER-FILE.
+           COPY "BANNERCF.cpy".
+
+       FD  HOLIDAY-FILE.
+           COPY "HOLIDAYCF.cpy".
+
+       FD  SECURITY-FEED-FILE.
+           COPY "SECMONF.cpy".
+
+       FD  PRINTER-FILE.
+           COPY "PRINTREC.cpy".
+
        WORKING-STORAGE SECTION.
-       01  WS-NAME PIC X(5).
-       01  WS-ADMIN-NAME PIC X(5) VALUE 'ADMIN'.
-       01  WS-GREETING-RESULT PIC X(10).
+           COPY "NAMEFLD.cpy".
+           COPY "LANGCPY.cpy".
+           COPY "AUDTFNAM.cpy".
+           COPY "HISTFNAM.cpy".
+       01  WS-NAME-INPUT PIC X(30).
+       01  WS-NAME-VALIDATE PIC X(20).
+       01  WS-GREETING-RESULT PIC X(26).
        01  WS-GREETING PIC X(6) VALUE 'HELLO '.
+       01  WS-USER-FILE-STATUS PIC X(2).
+       01  WS-USER-FILE-OPEN-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-USER-FILE-IS-OPEN     VALUE 'Y'.
+       01  WS-USER-FOUND-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-USER-FOUND            VALUE 'Y'.
+           88  WS-USER-NOT-FOUND        VALUE 'N'.
+       01  WS-PIN PIC X(4).
+       01  WS-PIN-VERIFIED-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-PIN-VERIFIED          VALUE 'Y'.
+           88  WS-PIN-NOT-VERIFIED      VALUE 'N'.
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-CURRENT-DATE PIC 9(8).
+       01  WS-CURRENT-TIME PIC 9(8).
+       01  WS-OUTCOME-RESULT PIC X(10).
+       77  WS-MAX-FAILED-ATTEMPTS PIC 9(2) VALUE 3.
+       01  WS-LOCKOUT-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-USER-LOCKED-OUT       VALUE 'Y'.
+           88  WS-USER-NOT-LOCKED-OUT   VALUE 'N'.
+       01  WS-LOGOFF-FILE-STATUS PIC X(2).
+       01  WS-HISTORY-FILE-STATUS PIC X(2).
+       01  WS-BANNER-FILE-STATUS PIC X(2).
+       01  WS-BANNER-TEXT PIC X(60) VALUE SPACES.
+       01  WS-HOLIDAY-FILE-STATUS PIC X(2).
+       01  WS-HOLIDAY-TODAY PIC 9(8).
+       01  WS-HOLIDAY-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-IS-HOLIDAY             VALUE 'Y'.
+       01  WS-HOLIDAY-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-HOLIDAY-EOF            VALUE 'Y'.
+       01  WS-FIRST-TIME-SWITCH PIC X(1) VALUE 'Y'.
+           88  WS-IS-FIRST-TIME          VALUE 'Y'.
+           88  WS-IS-RETURNING           VALUE 'N'.
+       01  WS-HIST-SCAN-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-HIST-SCAN-EOF          VALUE 'Y'.
+       01  WS-SECFEED-FILE-STATUS PIC X(2).
+       01  WS-PRINTER-FILE-STATUS PIC X(2).
+       01  WS-LOGIN-TIME PIC 9(8).
+       01  WS-LOGIN-TIME-PARTS REDEFINES WS-LOGIN-TIME.
+           05  WS-LOGIN-HH             PIC 9(2).
+           05  WS-LOGIN-MM             PIC 9(2).
+           05  WS-LOGIN-SS             PIC 9(2).
+           05  WS-LOGIN-CC             PIC 9(2).
+       01  WS-LOGOFF-TIME PIC 9(8).
+       01  WS-LOGOFF-TIME-PARTS REDEFINES WS-LOGOFF-TIME.
+           05  WS-LOGOFF-HH            PIC 9(2).
+           05  WS-LOGOFF-MM            PIC 9(2).
+           05  WS-LOGOFF-SS            PIC 9(2).
+           05  WS-LOGOFF-CC            PIC 9(2).
+       01  WS-LOGIN-SECONDS PIC 9(6).
+       01  WS-LOGOFF-SECONDS PIC 9(6).
+       01  WS-DURATION-SECONDS PIC 9(6).
+       01  WS-STAMP-DATE PIC 9(8).
+       01  WS-STAMP-TIME PIC 9(8).
+       01  WS-STAMP-DISPLAY.
+           05  WS-STAMP-DATE-DISP      PIC 9(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-STAMP-TIME-DISP      PIC 9(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+       *> Each step below is its own bounded PERFORM rather than
+       *> straight fall-through, since several of these paragraphs
+       *> (1950/1980) internally PERFORM helper paragraphs that sit
+       *> right after them in the source - falling into a paragraph
+       *> instead of PERFORMing it would run those helpers a second
+       *> time against files already CLOSEd the first time through.
+           PERFORM 0500-SELECT-LANGUAGE
+           PERFORM 1000-INPUT-LOGIN
+           PERFORM 1050-INPUT-PIN
+           PERFORM 1100-LOOKUP-USER
+           PERFORM 1150-VERIFY-PIN
+           PERFORM 1160-CHECK-LOCKOUT
+           PERFORM 1170-RECORD-FAILED-ATTEMPT
+           PERFORM 1900-READ-BANNER
+           PERFORM 1950-CHECK-HOLIDAY
+           PERFORM 1980-CHECK-FIRST-TIME
+           PERFORM 2000-COMPUTE-GREETING
+           PERFORM 2500-WRITE-AUDIT-RECORD
+           PERFORM 2600-WRITE-HISTORY-RECORD
+           PERFORM 2700-WRITE-SECURITY-FEED
+           PERFORM 2800-WRITE-PRINTER-LINE
+           PERFORM 3000-NOTHING-AND-EXIT
+           GOBACK.
+
+       0500-SELECT-LANGUAGE.
+       *> Let the user pick EN or DE for the greeting and surrounding
+       *> messages; anything else defaults quietly to English.
+           DISPLAY 'SELECT LANGUAGE (EN/DE)'
+           ACCEPT WS-LANGUAGE-CODE
+           IF NOT WS-LANG-ENGLISH AND NOT WS-LANG-GERMAN
+               MOVE 'EN' TO WS-LANGUAGE-CODE
+           END-IF
+           IF WS-LANG-GERMAN
+               MOVE 'HALLO ' TO WS-GREETING
+           ELSE
+               MOVE 'HELLO ' TO WS-GREETING
+           END-IF.
 
        1000-INPUT-LOGIN.
-       *> Read username from console
-           DISPLAY 'PLEASE ENTER YOUR NAME'
-           ACCEPT WS-NAME.
+       *> Read username from console.  An oversize entry is rejected
+       *> rather than silently chopped to fit WS-NAME, since a
+       *> truncated name would quietly misfire the admin compare.
+           IF WS-LANG-GERMAN
+               DISPLAY 'BITTE GEBEN SIE IHREN NAMEN EIN'
+           ELSE
+               DISPLAY 'PLEASE ENTER YOUR NAME'
+           END-IF
+           ACCEPT WS-NAME-INPUT
+           IF WS-NAME-INPUT = SPACES
+               DISPLAY 'ERROR: NAME CANNOT BE BLANK'
+               GO TO 1000-INPUT-LOGIN
+           END-IF
+           IF WS-NAME-INPUT (21:10) NOT = SPACES
+               DISPLAY 'ERROR: NAME TOO LONG - MAXIMUM 20 CHARACTERS'
+               GO TO 1000-INPUT-LOGIN
+           END-IF
+           MOVE WS-NAME-INPUT (1:20) TO WS-NAME
+       *> Letters only, but allow the comma and space that separate a
+       *> structured "LASTNAME, FIRSTNAME" entry from our personnel
+       *> file - convert both to a letter before the class test so
+       *> real punctuation or digits still get rejected.
+           MOVE WS-NAME TO WS-NAME-VALIDATE
+           INSPECT WS-NAME-VALIDATE CONVERTING ', ' TO 'AA'
+           IF WS-NAME-VALIDATE NOT ALPHABETIC
+               DISPLAY 'ERROR: NAME MUST CONTAIN LETTERS ONLY'
+               GO TO 1000-INPUT-LOGIN
+           END-IF
+       *> Upper-case the entry so 'admin'/'Admin' compares equal to
+       *> the 'ADMIN' role stored on the user master file - a case
+       *> mismatch should never be the reason admin access "fails".
+           INSPECT WS-NAME CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           ACCEPT WS-LOGIN-TIME FROM TIME.
+
+       1050-INPUT-PIN.
+       *> Read the PIN/password - required before the admin branch
+       *> in 2000-COMPUTE-GREETING is allowed to fire.
+           IF WS-LANG-GERMAN
+               DISPLAY 'BITTE GEBEN SIE IHRE PIN EIN'
+           ELSE
+               DISPLAY 'PLEASE ENTER YOUR PIN'
+           END-IF
+           ACCEPT WS-PIN.
+
+       1100-LOOKUP-USER.
+       *> Look the name up on the user master file to find its role.
+       *> Operations can add or remove admins by maintaining this
+       *> file - no program change or recompile required.  The file
+       *> stays open I-O so 1170 can record a failed attempt below.
+       *> WS-USER-FILE-OPEN-SWITCH remembers the OPEN's own outcome
+       *> separately from WS-USER-FILE-STATUS, since the READ below
+       *> overwrites that status field with its own result and 1170
+       *> still needs to know whether the file is there to CLOSE.
+           SET WS-USER-NOT-FOUND TO TRUE
+           MOVE 'N' TO WS-USER-FILE-OPEN-SWITCH
+           OPEN I-O USER-MASTER-FILE
+           IF WS-USER-FILE-STATUS = '00'
+               SET WS-USER-FILE-IS-OPEN TO TRUE
+               MOVE WS-NAME TO UM-USER-NAME
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       SET WS-USER-NOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       SET WS-USER-FOUND TO TRUE
+               END-READ
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       1150-VERIFY-PIN.
+       *> The PIN must match the user master file before the ADMIN
+       *> branch can fire, no matter what the name comparison says.
+           SET WS-PIN-NOT-VERIFIED TO TRUE
+           IF WS-USER-FOUND AND WS-PIN = UM-USER-PIN
+               SET WS-PIN-VERIFIED TO TRUE
+           END-IF.
+
+       1160-CHECK-LOCKOUT.
+       *> A lockout date equal to today means the threshold in 1170
+       *> was already hit once today - the admin branch stays shut
+       *> for the rest of the day regardless of the PIN typed in.
+           SET WS-USER-NOT-LOCKED-OUT TO TRUE
+           IF WS-USER-FOUND AND UM-LOCKOUT-DATE = WS-CURRENT-DATE
+               SET WS-USER-LOCKED-OUT TO TRUE
+           END-IF.
+
+       1170-RECORD-FAILED-ATTEMPT.
+       *> Count a failed admin attempt against the terminal/user and
+       *> lock it out for the rest of the day once the threshold is
+       *> reached.  The counter itself resets when a new day starts.
+           IF WS-USER-FOUND AND UM-ROLE-ADMIN
+                   AND WS-PIN-NOT-VERIFIED AND WS-USER-NOT-LOCKED-OUT
+               IF UM-LAST-ATTEMPT-DATE NOT = WS-CURRENT-DATE
+                   MOVE ZERO TO UM-FAILED-COUNT
+                   MOVE WS-CURRENT-DATE TO UM-LAST-ATTEMPT-DATE
+               END-IF
+               ADD 1 TO UM-FAILED-COUNT
+               IF UM-FAILED-COUNT >= WS-MAX-FAILED-ATTEMPTS
+                   MOVE WS-CURRENT-DATE TO UM-LOCKOUT-DATE
+                   DISPLAY 'ADMIN SIGN-ON LOCKED FOR THE REST OF TODAY'
+               END-IF
+               REWRITE UM-USER-RECORD
+           END-IF
+           IF WS-USER-FILE-IS-OPEN
+               CLOSE USER-MASTER-FILE
+           END-IF.
+
+       1900-READ-BANNER.
+       *> A shop-wide announcement goes in BANNER-FILE; no record (or
+       *> a blank one) means nothing extra gets appended today.
+           MOVE SPACES TO WS-BANNER-TEXT
+           OPEN INPUT BANNER-FILE
+           IF WS-BANNER-FILE-STATUS = '00'
+               READ BANNER-FILE
+                   AT END
+                       MOVE SPACES TO WS-BANNER-TEXT
+                   NOT AT END
+                       MOVE BN-BANNER-TEXT TO WS-BANNER-TEXT
+               END-READ
+               CLOSE BANNER-FILE
+           END-IF.
+
+       1950-CHECK-HOLIDAY.
+       *> A login on a declared non-working day gets flagged rather
+       *> than blocked outright - we still want the sign-on on record.
+           MOVE 'N' TO WS-HOLIDAY-SWITCH
+           MOVE 'N' TO WS-HOLIDAY-EOF-SWITCH
+           ACCEPT WS-HOLIDAY-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT HOLIDAY-FILE
+           IF WS-HOLIDAY-FILE-STATUS = '00'
+               PERFORM 1960-READ-HOLIDAY
+               PERFORM 1970-SCAN-HOLIDAY
+                   UNTIL WS-HOLIDAY-EOF OR WS-IS-HOLIDAY
+               CLOSE HOLIDAY-FILE
+           END-IF
+           IF WS-IS-HOLIDAY
+               IF WS-LANG-GERMAN
+                   DISPLAY 'WARNUNG: HEUTE IST EIN FEIERTAG'
+               ELSE
+                   DISPLAY 'WARNING: TODAY IS A DECLARED HOLIDAY'
+               END-IF
+           END-IF.
+
+       1960-READ-HOLIDAY.
+           READ HOLIDAY-FILE
+               AT END
+                   SET WS-HOLIDAY-EOF TO TRUE
+           END-READ.
+
+       1970-SCAN-HOLIDAY.
+           IF HD-HOLIDAY-DATE = WS-HOLIDAY-TODAY
+               SET WS-IS-HOLIDAY TO TRUE
+           ELSE
+               PERFORM 1960-READ-HOLIDAY
+           END-IF.
+
+       1980-CHECK-FIRST-TIME.
+       *> A name with no prior row in the greeting history file is a
+       *> first-time sign-on - worth calling out so new-hire activity
+       *> is easy to spot in the daily log.
+           SET WS-IS-FIRST-TIME TO TRUE
+           MOVE 'N' TO WS-HIST-SCAN-EOF-SWITCH
+           STRING 'GREETHST.' WS-CURRENT-DATE INTO WS-HIST-FILE-NAME
+               END-STRING
+           OPEN INPUT GREETING-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = '00'
+               PERFORM 1990-READ-HISTORY-SCAN
+               PERFORM 1995-SCAN-HISTORY-MATCH
+                   UNTIL WS-HIST-SCAN-EOF OR WS-IS-RETURNING
+               CLOSE GREETING-HISTORY-FILE
+           END-IF.
+
+       1990-READ-HISTORY-SCAN.
+           READ GREETING-HISTORY-FILE
+               AT END
+                   SET WS-HIST-SCAN-EOF TO TRUE
+           END-READ.
+
+       1995-SCAN-HISTORY-MATCH.
+           IF GH-USER-NAME = WS-NAME
+               SET WS-IS-RETURNING TO TRUE
+           ELSE
+               PERFORM 1990-READ-HISTORY-SCAN
+           END-IF.
 
        2000-COMPUTE-GREETING.
        *> Greet user
            STRING WS-GREETING WS-NAME INTO WS-GREETING-RESULT END-STRING.
-           DISPLAY 'HELLO USER!'
-           DISPLAY 'HERE IST YOUR GREETING:'
+           ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-STAMP-TIME FROM TIME
+           MOVE WS-STAMP-DATE TO WS-STAMP-DATE-DISP
+           MOVE WS-STAMP-TIME TO WS-STAMP-TIME-DISP
+           IF WS-LANG-GERMAN
+               DISPLAY 'HALLO BENUTZER!'
+               DISPLAY 'HIER IST IHRE BEGRUESSUNG:'
+           ELSE
+               DISPLAY 'HELLO USER!'
+               DISPLAY 'HERE IS YOUR GREETING:'
+           END-IF
            DISPLAY WS-GREETING-RESULT.
+           DISPLAY WS-STAMP-DISPLAY.
+           IF WS-BANNER-TEXT NOT = SPACES
+               DISPLAY WS-BANNER-TEXT
+           END-IF
+           IF WS-IS-FIRST-TIME
+               IF WS-LANG-GERMAN
+                   DISPLAY 'WILLKOMMEN, DIES IST IHR ERSTER EINTRAG!'
+               ELSE
+                   DISPLAY 'WELCOME, THIS IS YOUR FIRST SIGN-ON!'
+               END-IF
+           END-IF
            DISPLAY ' '
 
-           IF WS-NAME = WS-ADMIN-NAME THEN
-               DISPLAY 'HELLO ADMIN'
-               DISPLAY ' WELCOME TO YOUR WORLD!'
+           IF WS-USER-FOUND AND UM-ROLE-ADMIN AND UM-STATUS-ACTIVE
+                   AND WS-PIN-VERIFIED AND WS-USER-NOT-LOCKED-OUT THEN
+               IF WS-LANG-GERMAN
+                   DISPLAY 'HALLO ADMIN'
+                   DISPLAY ' WILLKOMMEN IN IHRER WELT!'
+               ELSE
+                   DISPLAY 'HELLO ADMIN'
+                   DISPLAY ' WELCOME TO YOUR WORLD!'
+               END-IF
            ELSE
-               DISPLAY 'YOU ARE NOT ADMIN.'
-               DISPLAY ' THIS IS SAD :('
+               IF WS-USER-FOUND AND UM-ROLE-SUPERVISOR
+                       AND UM-STATUS-ACTIVE AND WS-PIN-VERIFIED
+                       AND WS-USER-NOT-LOCKED-OUT
+                   IF WS-LANG-GERMAN
+                       DISPLAY 'HALLO SUPERVISOR'
+                       DISPLAY ' SIE HABEN LEITSTAND-BERECHTIGUNGEN'
+                   ELSE
+                       DISPLAY 'HELLO SUPERVISOR'
+                       DISPLAY ' YOU HAVE FLOOR PERMISSIONS'
+                   END-IF
+               ELSE
+                   IF WS-USER-FOUND AND UM-ROLE-OPERATOR
+                           AND UM-STATUS-ACTIVE AND WS-PIN-VERIFIED
+                           AND WS-USER-NOT-LOCKED-OUT
+                       IF WS-LANG-GERMAN
+                           DISPLAY 'HALLO OPERATOR'
+                           DISPLAY ' SIE HABEN BEDIENER-BERECHTIGUNGEN'
+                       ELSE
+                           DISPLAY 'HELLO OPERATOR'
+                           DISPLAY ' YOU HAVE OPERATOR PERMISSIONS'
+                       END-IF
+                   ELSE
+                       IF WS-LANG-GERMAN
+                           DISPLAY 'SIE SIND KEIN ADMIN.'
+                           DISPLAY ' DAS IST TRAURIG :('
+                       ELSE
+                           DISPLAY 'YOU ARE NOT ADMIN.'
+                           DISPLAY ' THIS IS SAD :('
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
-           DISPLAY 'HAVE FUN!'.
+           IF WS-LANG-GERMAN
+               DISPLAY 'VIEL SPASS!'
+           ELSE
+               DISPLAY 'HAVE FUN!'
+           END-IF.
+
+       2500-WRITE-AUDIT-RECORD.
+       *> Append one record to the daily audit trail for every LOGIN
+       *> run so shift handover and security review have a trail of
+       *> who signed on and when.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-NAME TO AU-USER-NAME
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+               INTO AU-TIMESTAMP END-STRING
+           IF WS-USER-FOUND AND UM-ROLE-ADMIN AND UM-STATUS-ACTIVE
+                   AND WS-PIN-VERIFIED AND WS-USER-NOT-LOCKED-OUT
+               SET AU-IS-ADMIN TO TRUE
+               MOVE 'ADMIN' TO AU-OUTCOME
+           ELSE
+               SET AU-NOT-ADMIN TO TRUE
+               IF WS-USER-FOUND AND UM-ROLE-SUPERVISOR
+                       AND UM-STATUS-ACTIVE AND WS-PIN-VERIFIED
+                       AND WS-USER-NOT-LOCKED-OUT
+                   MOVE 'SUPERVISOR' TO AU-OUTCOME
+               ELSE
+                   MOVE 'NON-ADMIN' TO AU-OUTCOME
+               END-IF
+           END-IF
+           STRING 'AUDITLOG.' WS-CURRENT-DATE INTO WS-AUDIT-FILE-NAME
+               END-STRING
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '00'
+               WRITE AU-AUDIT-RECORD
+           END-IF
+           CLOSE AUDIT-FILE.
+
+       2600-WRITE-HISTORY-RECORD.
+       *> Append one row to the per-person greeting history file for
+       *> every greeting computed, so "when did this person last log
+       *> in" can be answered from a file instead of someone's memory.
+           MOVE WS-NAME TO GH-USER-NAME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO GH-GREETING-DATE
+           MOVE WS-CURRENT-TIME TO GH-GREETING-TIME
+           IF WS-USER-FOUND AND UM-ROLE-ADMIN AND UM-STATUS-ACTIVE
+                   AND WS-PIN-VERIFIED AND WS-USER-NOT-LOCKED-OUT
+               SET GH-IS-ADMIN TO TRUE
+           ELSE
+               SET GH-NOT-ADMIN TO TRUE
+           END-IF
+           STRING 'GREETHST.' WS-CURRENT-DATE INTO WS-HIST-FILE-NAME
+               END-STRING
+           OPEN EXTEND GREETING-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = '00'
+               WRITE GH-HISTORY-RECORD
+           END-IF
+           CLOSE GREETING-HISTORY-FILE.
+
+       2700-WRITE-SECURITY-FEED.
+       *> Feed every LOGIN event, and especially admin attempts, to
+       *> the security monitoring tooling so unusual admin activity
+       *> on this terminal gets noticed outside our own console log.
+           MOVE WS-NAME TO SM-USER-NAME
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+               INTO SM-EVENT-TIMESTAMP END-STRING
+           IF WS-USER-FOUND AND UM-ROLE-ADMIN AND UM-STATUS-ACTIVE
+                   AND WS-PIN-VERIFIED AND WS-USER-NOT-LOCKED-OUT
+               SET SM-IS-ADMIN-EVENT TO TRUE
+               MOVE 'ADMIN-OK' TO SM-EVENT-TYPE
+           ELSE
+               IF WS-USER-FOUND AND UM-ROLE-ADMIN
+                   SET SM-IS-ADMIN-EVENT TO TRUE
+                   IF WS-USER-LOCKED-OUT
+                       MOVE 'ADMIN-LOCK' TO SM-EVENT-TYPE
+                   ELSE
+                       MOVE 'ADMIN-FAIL' TO SM-EVENT-TYPE
+                   END-IF
+               ELSE
+                   SET SM-NOT-ADMIN-EVENT TO TRUE
+                   MOVE 'LOGIN' TO SM-EVENT-TYPE
+               END-IF
+           END-IF
+           OPEN EXTEND SECURITY-FEED-FILE
+           IF WS-SECFEED-FILE-STATUS = '00'
+               WRITE SM-FEED-RECORD
+           END-IF
+           CLOSE SECURITY-FEED-FILE.
+
+       2800-WRITE-PRINTER-LINE.
+       *> Alternate fixed-width output for shifts that want a paper
+       *> log at the door instead of (or in addition to) the console.
+           MOVE WS-NAME TO PR-NAME
+           MOVE WS-GREETING-RESULT TO PR-GREETING-TEXT
+           MOVE WS-STAMP-DATE TO PR-DATE
+           MOVE WS-STAMP-TIME TO PR-TIME
+           OPEN EXTEND PRINTER-FILE
+           IF WS-PRINTER-FILE-STATUS = '00'
+               WRITE PR-PRINT-LINE
+           END-IF
+           CLOSE PRINTER-FILE.
 
        3000-NOTHING-AND-EXIT.
-       *> Nothing
-           DISPLAY 'NOTHING'
-       *> Exit
-           DISPLAY 'PROGRAMM WILL EXIT HERE'.
+       *> Write a logoff record with the session duration computed
+       *> against the login timestamp captured in 1000-INPUT-LOGIN,
+       *> instead of the old no-op DISPLAYs.
+           ACCEPT WS-LOGOFF-TIME FROM TIME
+           COMPUTE WS-LOGIN-SECONDS =
+               (WS-LOGIN-HH * 3600) + (WS-LOGIN-MM * 60) + WS-LOGIN-SS
+           COMPUTE WS-LOGOFF-SECONDS =
+               (WS-LOGOFF-HH * 3600) + (WS-LOGOFF-MM * 60)
+               + WS-LOGOFF-SS
+           IF WS-LOGOFF-SECONDS >= WS-LOGIN-SECONDS
+               COMPUTE WS-DURATION-SECONDS =
+                   WS-LOGOFF-SECONDS - WS-LOGIN-SECONDS
+           ELSE
+       *> Session ran past midnight - add a day's worth of seconds.
+               COMPUTE WS-DURATION-SECONDS =
+                   WS-LOGOFF-SECONDS - WS-LOGIN-SECONDS + 86400
+           END-IF
+           MOVE WS-NAME TO LO-USER-NAME
+           MOVE WS-LOGIN-TIME TO LO-LOGIN-TIME
+           MOVE WS-LOGOFF-TIME TO LO-LOGOFF-TIME
+           MOVE WS-DURATION-SECONDS TO LO-DURATION-SECONDS
+           OPEN EXTEND LOGOFF-FILE
+           IF WS-LOGOFF-FILE-STATUS = '00'
+               WRITE LO-LOGOFF-RECORD
+           END-IF
+           CLOSE LOGOFF-FILE
+           IF WS-LANG-GERMAN
+               DISPLAY 'DAS PROGRAMM WIRD HIER BEENDET'
+           ELSE
+               DISPLAY 'THE PROGRAM WILL EXIT HERE'
+           END-IF.
 
        END PROGRAM LOGIN.
