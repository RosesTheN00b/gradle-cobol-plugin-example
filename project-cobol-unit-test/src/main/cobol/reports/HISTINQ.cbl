@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Inquiry transaction against the greeting history file
+      *          - given a name, show the last few login timestamps
+      *          and whether each one was flagged as admin, so the
+      *          front desk can answer "did so-and-so sign on" without
+      *          digging through the raw history file by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETING-HISTORY-FILE ASSIGN TO WS-HIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREETING-HISTORY-FILE.
+           COPY "GREETHST.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "HISTFNAM.cpy".
+       01  WS-HISTORY-FILE-STATUS PIC X(2).
+       01  WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE           VALUE 'Y'.
+       01  WS-INQUIRY-NAME PIC X(20).
+       01  WS-INQUIRY-DATE PIC 9(8) VALUE ZERO.
+       77  WS-MATCH-COUNT PIC 9(5) VALUE ZERO.
+       77  WS-ENTRIES-STORED PIC 9(2) VALUE ZERO.
+       77  WS-SLOT-IDX PIC 9(2) VALUE ZERO.
+       77  WS-PRINT-IDX PIC 9(2).
+       77  WS-MAX-HISTORY-ENTRIES PIC 9(2) VALUE 10.
+       01  WS-RECENT-TABLE.
+           05  WS-RECENT-ENTRY OCCURS 10 TIMES.
+               10  WS-HIST-DATE         PIC 9(8).
+               10  WS-HIST-TIME         PIC 9(8).
+               10  WS-HIST-ADMIN        PIC X(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+       *> The history file is now one dated generation per day rather
+       *> than a single ever-growing file, so this inquiry looks up
+       *> one day at a time - blank defaults to today.  Run it again
+       *> with a different date to check another day.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-MATCH-COUNT
+           MOVE ZERO TO WS-ENTRIES-STORED
+           MOVE ZERO TO WS-SLOT-IDX
+           DISPLAY 'ENTER NAME TO LOOK UP'
+           ACCEPT WS-INQUIRY-NAME
+           INSPECT WS-INQUIRY-NAME CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           DISPLAY 'ENTER DATE TO SEARCH (YYYYMMDD) OR BLANK FOR TODAY'
+           ACCEPT WS-INQUIRY-DATE
+           IF WS-INQUIRY-DATE = ZERO
+               ACCEPT WS-INQUIRY-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING 'GREETHST.' WS-INQUIRY-DATE INTO WS-HIST-FILE-NAME
+               END-STRING
+           OPEN INPUT GREETING-HISTORY-FILE
+           PERFORM 1010-READ-HISTORY.
+
+       1010-READ-HISTORY.
+           READ GREETING-HISTORY-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           IF GH-USER-NAME = WS-INQUIRY-NAME
+               PERFORM 2100-STORE-MATCH
+           END-IF
+           PERFORM 1010-READ-HISTORY.
+
+       2100-STORE-MATCH.
+       *> Keep only the most recent WS-MAX-HISTORY-ENTRIES matches by
+       *> cycling the slot index back to 1 once the table fills up.
+           ADD 1 TO WS-MATCH-COUNT
+           ADD 1 TO WS-SLOT-IDX
+           IF WS-SLOT-IDX > WS-MAX-HISTORY-ENTRIES
+               MOVE 1 TO WS-SLOT-IDX
+           END-IF
+           MOVE GH-GREETING-DATE TO WS-HIST-DATE (WS-SLOT-IDX)
+           MOVE GH-GREETING-TIME TO WS-HIST-TIME (WS-SLOT-IDX)
+           MOVE GH-ADMIN-FLAG TO WS-HIST-ADMIN (WS-SLOT-IDX)
+           IF WS-ENTRIES-STORED < WS-MAX-HISTORY-ENTRIES
+               ADD 1 TO WS-ENTRIES-STORED
+           END-IF.
+
+       8000-PRINT-REPORT.
+           DISPLAY '================================================'
+           DISPLAY 'LOGIN HISTORY FOR: ' WS-INQUIRY-NAME
+           DISPLAY 'GENERATION SEARCHED: ' WS-INQUIRY-DATE
+           DISPLAY 'TOTAL SIGN-ONS FOUND: ' WS-MATCH-COUNT
+           DISPLAY '------------------------------------------------'
+           IF WS-MATCH-COUNT = ZERO
+               DISPLAY 'NO LOGIN HISTORY ON FILE FOR THIS NAME'
+           ELSE
+               PERFORM 8100-PRINT-RECENT-LINE
+                   VARYING WS-PRINT-IDX FROM 1 BY 1
+                   UNTIL WS-PRINT-IDX > WS-ENTRIES-STORED
+           END-IF
+           DISPLAY '================================================'.
+
+       8100-PRINT-RECENT-LINE.
+           DISPLAY '  ' WS-HIST-DATE (WS-PRINT-IDX)
+               ' ' WS-HIST-TIME (WS-PRINT-IDX)
+               ' ADMIN: ' WS-HIST-ADMIN (WS-PRINT-IDX).
+
+       9000-TERMINATE.
+           CLOSE GREETING-HISTORY-FILE.
+
+       END PROGRAM HISTINQ.
