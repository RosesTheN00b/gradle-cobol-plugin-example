@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day reconciliation of the login audit trail
+      *          against the expected staff roster - produces an
+      *          exceptions list of scheduled staff who never signed
+      *          on, and sign-ons from names not on the roster, so a
+      *          supervisor can catch no-shows and unexpected access
+      *          in one pass.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO 'ROSTERCF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+           COPY "ROSTERCF.cpy".
+
+       FD  AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "AUDTFNAM.cpy".
+       01  WS-ROSTER-FILE-STATUS PIC X(2).
+       01  WS-REPORT-DATE PIC 9(8) VALUE ZERO.
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-ROSTER-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-ROSTER-EOF            VALUE 'Y'.
+       01  WS-AUDIT-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-AUDIT-EOF             VALUE 'Y'.
+       01  WS-FOUND-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-NAME-FOUND            VALUE 'Y'.
+       77  WS-ROSTER-COUNT PIC 9(3) VALUE ZERO.
+       77  WS-UNEXPECTED-COUNT PIC 9(3) VALUE ZERO.
+       77  WS-PRINT-IDX PIC 9(3).
+       01  WS-ROSTER-TABLE.
+           05  WS-ROSTER-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-ROSTER-IDX.
+               10  WS-ROSTER-NAME           PIC X(20).
+               10  WS-ROSTER-SIGNED-ON      PIC X(1) VALUE 'N'.
+                   88  WS-ROSTER-WAS-SIGNED-ON  VALUE 'Y'.
+       01  WS-UNEXPECTED-TABLE.
+           05  WS-UNEXPECTED-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-UNEXPECTED-IDX.
+               10  WS-UNEXPECTED-NAME       PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-LOAD-ROSTER
+           PERFORM 2000-PROCESS-AUDIT
+               UNTIL WS-AUDIT-EOF
+           PERFORM 8000-PRINT-EXCEPTIONS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-LOAD-ROSTER.
+           MOVE 'N' TO WS-ROSTER-EOF-SWITCH
+           MOVE 'N' TO WS-AUDIT-EOF-SWITCH
+           MOVE ZERO TO WS-ROSTER-COUNT
+           MOVE ZERO TO WS-UNEXPECTED-COUNT
+       *> Blank out every slot so an unused one can never spuriously
+       *> match a real (non-blank) AU-USER-NAME below in 2100.
+           INITIALIZE WS-ROSTER-TABLE
+           OPEN INPUT ROSTER-FILE
+           PERFORM 1010-READ-ROSTER
+           PERFORM 1020-STORE-ROSTER
+               UNTIL WS-ROSTER-EOF
+           CLOSE ROSTER-FILE
+       *> Blank (zero) defaults to today, same as HISTINQ - run it
+       *> again with a different date to reconcile another day.
+           DISPLAY 'ENTER REPORT DATE (YYYYMMDD) OR BLANK FOR TODAY'
+           ACCEPT WS-REPORT-DATE
+           IF WS-REPORT-DATE = ZERO
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING 'AUDITLOG.' WS-REPORT-DATE INTO WS-AUDIT-FILE-NAME
+               END-STRING
+           OPEN INPUT AUDIT-FILE
+           PERFORM 1030-READ-AUDIT.
+
+       1010-READ-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   SET WS-ROSTER-EOF TO TRUE
+           END-READ.
+
+       1020-STORE-ROSTER.
+           ADD 1 TO WS-ROSTER-COUNT
+           SET WS-ROSTER-IDX TO WS-ROSTER-COUNT
+           MOVE RO-STAFF-NAME TO WS-ROSTER-NAME (WS-ROSTER-IDX)
+           MOVE 'N' TO WS-ROSTER-SIGNED-ON (WS-ROSTER-IDX)
+           PERFORM 1010-READ-ROSTER.
+
+       1030-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-AUDIT.
+           PERFORM 2100-MATCH-ROSTER
+           PERFORM 1030-READ-AUDIT.
+
+       2100-MATCH-ROSTER.
+       *> Bounded by the live roster count rather than the full
+       *> OCCURS 100 capacity, since the unused slots past
+       *> WS-ROSTER-COUNT are blanked by the INITIALIZE in
+       *> 1000-LOAD-ROSTER but SEARCH's own AT END only fires once
+       *> the index runs off the whole table.
+           SET WS-FOUND-SWITCH TO 'N'
+           SET WS-ROSTER-IDX TO 1
+           SEARCH WS-ROSTER-ENTRY
+               AT END
+                   SET WS-FOUND-SWITCH TO 'N'
+               WHEN WS-ROSTER-IDX > WS-ROSTER-COUNT
+                   SET WS-FOUND-SWITCH TO 'N'
+               WHEN WS-ROSTER-NAME (WS-ROSTER-IDX) = AU-USER-NAME
+                   SET WS-NAME-FOUND TO TRUE
+                   SET WS-ROSTER-WAS-SIGNED-ON (WS-ROSTER-IDX) TO TRUE
+           END-SEARCH
+           IF NOT WS-NAME-FOUND
+               PERFORM 2200-STORE-UNEXPECTED
+           END-IF.
+
+       2200-STORE-UNEXPECTED.
+           ADD 1 TO WS-UNEXPECTED-COUNT
+           SET WS-UNEXPECTED-IDX TO WS-UNEXPECTED-COUNT
+           MOVE AU-USER-NAME TO WS-UNEXPECTED-NAME (WS-UNEXPECTED-IDX).
+
+       8000-PRINT-EXCEPTIONS.
+           DISPLAY '================================================'
+           DISPLAY 'DAILY ROSTER RECONCILIATION EXCEPTIONS'
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'SCHEDULED STAFF WHO DID NOT SIGN ON:'
+           PERFORM 8100-PRINT-NO-SHOW
+               VARYING WS-PRINT-IDX FROM 1 BY 1
+               UNTIL WS-PRINT-IDX > WS-ROSTER-COUNT
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'SIGN-ONS NOT ON THE ROSTER:'
+           PERFORM 8200-PRINT-UNEXPECTED
+               VARYING WS-PRINT-IDX FROM 1 BY 1
+               UNTIL WS-PRINT-IDX > WS-UNEXPECTED-COUNT
+           DISPLAY '================================================'.
+
+       8100-PRINT-NO-SHOW.
+           IF NOT WS-ROSTER-WAS-SIGNED-ON (WS-PRINT-IDX)
+               DISPLAY '  ' WS-ROSTER-NAME (WS-PRINT-IDX)
+           END-IF.
+
+       8200-PRINT-UNEXPECTED.
+           DISPLAY '  ' WS-UNEXPECTED-NAME (WS-PRINT-IDX).
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM RECONCIL.
