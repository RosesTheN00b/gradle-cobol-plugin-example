@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily HR extract - reads the LOGIN audit trail and
+      *          reformats each record into HR's attendance feed file,
+      *          so "was this person on-site that day" can be answered
+      *          from HR's own system instead of someone pulling our
+      *          audit log by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HREXTRCT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT HR-FEED-FILE ASSIGN TO 'HRFEED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+       FD  HR-FEED-FILE.
+           COPY "HRFEEDRC.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "AUDTFNAM.cpy".
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-FEED-FILE-STATUS PIC X(2).
+       01  WS-EXTRACT-DATE PIC 9(8) VALUE ZERO.
+       01  WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE           VALUE 'Y'.
+       77  WS-RECORDS-EXTRACTED PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-PRINT-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORDS-EXTRACTED
+       *> Blank (zero) defaults to today, same as HISTINQ - run it
+       *> again with a different date to extract another day.
+           DISPLAY 'ENTER EXTRACT DATE (YYYYMMDD) OR BLANK FOR TODAY'
+           ACCEPT WS-EXTRACT-DATE
+           IF WS-EXTRACT-DATE = ZERO
+               ACCEPT WS-EXTRACT-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING 'AUDITLOG.' WS-EXTRACT-DATE INTO WS-AUDIT-FILE-NAME
+               END-STRING
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT HR-FEED-FILE
+           PERFORM 1010-READ-AUDIT.
+
+       1010-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+       *> AU-TIMESTAMP is CCYYMMDDHHMMSS packed into one X(14) field -
+       *> split it back into separate date/time fields for HR.
+           MOVE AU-USER-NAME TO HR-EMPLOYEE-NAME
+           MOVE AU-TIMESTAMP (1:8) TO HR-SIGNON-DATE
+           MOVE AU-TIMESTAMP (9:6) TO HR-SIGNON-TIME
+       *> Every row on the audit trail represents a completed sign-on
+       *> at the console, so it is an on-site event by definition -
+       *> LOGIN only writes an audit record once someone is standing
+       *> at the terminal, win or lose on the admin check.
+           SET HR-WAS-ON-SITE TO TRUE
+           WRITE HR-FEED-RECORD
+           ADD 1 TO WS-RECORDS-EXTRACTED
+           PERFORM 1010-READ-AUDIT.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY 'HREXTRCT RECORDS EXTRACTED: ' WS-RECORDS-EXTRACTED.
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE
+           CLOSE HR-FEED-FILE.
+
+       END PROGRAM HREXTRCT.
