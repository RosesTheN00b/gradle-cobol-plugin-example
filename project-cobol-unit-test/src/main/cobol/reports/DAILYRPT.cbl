@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily greeting/login summary - reads the LOGIN audit
+      *          trail and prints end-of-day totals: number of logins,
+      *          admin vs non-admin counts, and a per-user count, so a
+      *          supervisor does not have to watch the console all day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "AUDTFNAM.cpy".
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-REPORT-DATE PIC 9(8) VALUE ZERO.
+       01  WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE           VALUE 'Y'.
+       77  WS-TOTAL-LOGINS PIC 9(7) VALUE ZERO.
+       77  WS-ADMIN-COUNT PIC 9(7) VALUE ZERO.
+       77  WS-SUPERVISOR-COUNT PIC 9(7) VALUE ZERO.
+       77  WS-NONADMIN-COUNT PIC 9(7) VALUE ZERO.
+       77  WS-TABLE-ENTRIES PIC 9(3) VALUE ZERO.
+       77  WS-SEARCH-INDEX PIC 9(3).
+       77  WS-FOUND-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-NAME-FOUND            VALUE 'Y'.
+       01  WS-USER-TABLE.
+           05  WS-USER-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-USER-IDX.
+               10  WS-TABLE-NAME        PIC X(20).
+               10  WS-TABLE-COUNT       PIC 9(5).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 8000-PRINT-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-TOTAL-LOGINS
+           MOVE ZERO TO WS-ADMIN-COUNT
+           MOVE ZERO TO WS-SUPERVISOR-COUNT
+           MOVE ZERO TO WS-NONADMIN-COUNT
+           MOVE ZERO TO WS-TABLE-ENTRIES
+       *> Blank out every slot so an unused one can never spuriously
+       *> match a real (non-blank) AU-USER-NAME below in 2100.
+           INITIALIZE WS-USER-TABLE
+       *> Blank (zero) defaults to today, same as HISTINQ - run it
+       *> again with a different date to report on another day.
+           DISPLAY 'ENTER REPORT DATE (YYYYMMDD) OR BLANK FOR TODAY'
+           ACCEPT WS-REPORT-DATE
+           IF WS-REPORT-DATE = ZERO
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING 'AUDITLOG.' WS-REPORT-DATE INTO WS-AUDIT-FILE-NAME
+               END-STRING
+           OPEN INPUT AUDIT-FILE
+           PERFORM 1010-READ-AUDIT.
+
+       1010-READ-AUDIT.
+           READ AUDIT-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-LOGINS
+           IF AU-IS-ADMIN
+               ADD 1 TO WS-ADMIN-COUNT
+           ELSE
+               IF AU-OUTCOME = 'SUPERVISOR'
+                   ADD 1 TO WS-SUPERVISOR-COUNT
+               ELSE
+                   ADD 1 TO WS-NONADMIN-COUNT
+               END-IF
+           END-IF
+           PERFORM 2100-TALLY-USER
+           PERFORM 1010-READ-AUDIT.
+
+       2100-TALLY-USER.
+       *> Linear search of the in-memory user table - small enough
+       *> for a shift's worth of sign-ons.  Bounded by the live entry
+       *> count rather than the full OCCURS 100 capacity, since the
+       *> unused slots past WS-TABLE-ENTRIES are blanked by the
+       *> INITIALIZE in 1000-INITIALIZE but SEARCH's own AT END only
+       *> fires once the index runs off the whole table.
+           SET WS-FOUND-SWITCH TO 'N'
+           SET WS-USER-IDX TO 1
+           SEARCH WS-USER-ENTRY
+               AT END
+                   SET WS-FOUND-SWITCH TO 'N'
+               WHEN WS-USER-IDX > WS-TABLE-ENTRIES
+                   SET WS-FOUND-SWITCH TO 'N'
+               WHEN WS-TABLE-NAME (WS-USER-IDX) = AU-USER-NAME
+                   SET WS-FOUND-SWITCH TO 'Y'
+           END-SEARCH
+           IF WS-NAME-FOUND
+               ADD 1 TO WS-TABLE-COUNT (WS-USER-IDX)
+           ELSE
+               ADD 1 TO WS-TABLE-ENTRIES
+               SET WS-USER-IDX TO WS-TABLE-ENTRIES
+               MOVE AU-USER-NAME TO WS-TABLE-NAME (WS-USER-IDX)
+               MOVE 1 TO WS-TABLE-COUNT (WS-USER-IDX)
+           END-IF.
+
+       8000-PRINT-REPORT.
+           DISPLAY '================================================'
+           DISPLAY 'DAILY LOGIN/GREETING SUMMARY REPORT'
+           DISPLAY '================================================'
+           DISPLAY 'TOTAL LOGINS      : ' WS-TOTAL-LOGINS
+           DISPLAY 'ADMIN LOGINS      : ' WS-ADMIN-COUNT
+           DISPLAY 'SUPERVISOR LOGINS : ' WS-SUPERVISOR-COUNT
+           DISPLAY 'NON-ADMIN LOGINS  : ' WS-NONADMIN-COUNT
+           DISPLAY '------------------------------------------------'
+           DISPLAY 'PER-USER LOGIN COUNT'
+           PERFORM 8100-PRINT-USER-LINE
+               VARYING WS-USER-IDX FROM 1 BY 1
+               UNTIL WS-USER-IDX > WS-TABLE-ENTRIES
+           DISPLAY '================================================'.
+
+       8100-PRINT-USER-LINE.
+           DISPLAY '  ' WS-TABLE-NAME (WS-USER-IDX) ' : '
+               WS-TABLE-COUNT (WS-USER-IDX).
+
+       9000-TERMINATE.
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM DAILYRPT.
