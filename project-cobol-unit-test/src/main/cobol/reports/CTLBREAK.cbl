@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Control-break totals report off the login audit
+      *          trail - sorts the day's records by the ADMIN flag so
+      *          ADMIN and non-ADMIN logins each get a subtotal, plus
+      *          a grand total for the whole day, so we can track how
+      *          often the admin path is actually being used.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLBREAK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-FILE ASSIGN TO 'SORTWK1'.
+
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD  SORT-FILE.
+           COPY "AUDITREC.cpy".
+
+       FD  AUDIT-FILE.
+       01  AU-RAW-RECORD PIC X(45).
+
+       WORKING-STORAGE SECTION.
+           COPY "AUDTFNAM.cpy".
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-REPORT-DATE PIC 9(8) VALUE ZERO.
+       01  WS-SORT-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-SORT-EOF              VALUE 'Y'.
+       01  WS-FIRST-RECORD-SWITCH PIC X(1) VALUE 'Y'.
+           88  WS-FIRST-RECORD          VALUE 'Y'.
+       01  WS-PREV-ADMIN-FLAG PIC X(1) VALUE SPACE.
+       77  WS-GROUP-COUNT PIC 9(7) VALUE ZERO.
+       77  WS-GRAND-TOTAL PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           MOVE 'N' TO WS-SORT-EOF-SWITCH
+           MOVE 'Y' TO WS-FIRST-RECORD-SWITCH
+           MOVE SPACE TO WS-PREV-ADMIN-FLAG
+           MOVE ZERO TO WS-GROUP-COUNT
+           MOVE ZERO TO WS-GRAND-TOTAL
+       *> Blank (zero) defaults to today, same as HISTINQ - run it
+       *> again with a different date to report on another day.
+           DISPLAY 'ENTER REPORT DATE (YYYYMMDD) OR BLANK FOR TODAY'
+           ACCEPT WS-REPORT-DATE
+           IF WS-REPORT-DATE = ZERO
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING 'AUDITLOG.' WS-REPORT-DATE INTO WS-AUDIT-FILE-NAME
+               END-STRING
+           SORT SORT-FILE
+               ON ASCENDING KEY AU-ADMIN-FLAG
+               USING AUDIT-FILE
+               OUTPUT PROCEDURE IS 2000-PROCESS-SORTED
+           DISPLAY '================================================'
+           DISPLAY 'GRAND TOTAL LOGINS: ' WS-GRAND-TOTAL
+           DISPLAY '================================================'
+           GOBACK.
+
+       2000-PROCESS-SORTED.
+           DISPLAY '================================================'
+           DISPLAY 'ADMIN VS NON-ADMIN CONTROL-BREAK TOTALS'
+           DISPLAY '------------------------------------------------'
+           PERFORM 2010-RETURN-SORTED
+           PERFORM 2020-PROCESS-RECORD
+               UNTIL WS-SORT-EOF
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2100-PRINT-SUBTOTAL
+           END-IF.
+
+       2010-RETURN-SORTED.
+           RETURN SORT-FILE
+               AT END
+                   SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       2020-PROCESS-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               IF AU-ADMIN-FLAG NOT = WS-PREV-ADMIN-FLAG
+                   PERFORM 2100-PRINT-SUBTOTAL
+               END-IF
+           END-IF
+           MOVE AU-ADMIN-FLAG TO WS-PREV-ADMIN-FLAG
+           ADD 1 TO WS-GROUP-COUNT
+           ADD 1 TO WS-GRAND-TOTAL
+           PERFORM 2010-RETURN-SORTED.
+
+       2100-PRINT-SUBTOTAL.
+           IF WS-PREV-ADMIN-FLAG = 'Y'
+               DISPLAY 'ADMIN LOGINS     : ' WS-GROUP-COUNT
+           ELSE
+               DISPLAY 'NON-ADMIN LOGINS : ' WS-GROUP-COUNT
+           END-IF
+           MOVE ZERO TO WS-GROUP-COUNT.
+
+       END PROGRAM CTLBREAK.
