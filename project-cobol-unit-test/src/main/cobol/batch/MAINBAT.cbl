@@ -0,0 +1,229 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: File-driven batch variant of Main - opens a
+      *          transaction file of names once, runs the same
+      *          greeting/banner/holiday/history logic as Main's
+      *          2000-COMPUTE-GREETING against every record in a
+      *          single loop, and closes once at the end, instead of
+      *          one JCL invocation of Main per person.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-TXN-FILE ASSIGN TO 'SIGNONTX'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT GREETING-HISTORY-FILE ASSIGN TO WS-HIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT BANNER-FILE ASSIGN TO 'BANNERCF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNER-FILE-STATUS.
+
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+
+           SELECT PROCWIN-FILE ASSIGN TO 'PROCWIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROCWIN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-TXN-FILE.
+           COPY "SIGNONTX.cpy".
+
+       FD  GREETING-HISTORY-FILE.
+           COPY "GREETHST.cpy".
+
+       FD  BANNER-FILE.
+           COPY "BANNERCF.cpy".
+
+       FD  HOLIDAY-FILE.
+           COPY "HOLIDAYCF.cpy".
+
+       FD  PROCWIN-FILE.
+           COPY "PROCWIN.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "NAMEFLD.cpy".
+           COPY "HISTFNAM.cpy".
+       01  WS-TXN-FILE-STATUS PIC X(2).
+       01  WS-PROCWIN-FILE-STATUS PIC X(2).
+       01  WS-RUN-TIME PIC 9(8).
+       01  WS-CURRENT-TIME-HHMM PIC 9(4).
+       01  WS-WINDOW-START PIC 9(4) VALUE 0000.
+       01  WS-WINDOW-END PIC 9(4) VALUE 2359.
+       01  WS-OUTSIDE-WINDOW-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-OUTSIDE-WINDOW        VALUE 'Y'.
+       01  WS-HISTORY-FILE-STATUS PIC X(2).
+       01  WS-BANNER-FILE-STATUS PIC X(2).
+       01  WS-BANNER-TEXT PIC X(60) VALUE SPACES.
+       01  WS-HOLIDAY-FILE-STATUS PIC X(2).
+       01  WS-HOLIDAY-TODAY PIC 9(8).
+       01  WS-HOLIDAY-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-IS-HOLIDAY             VALUE 'Y'.
+       01  WS-HOLIDAY-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-HOLIDAY-EOF            VALUE 'Y'.
+       01  WS-GREETING-RESULT PIC X(26).
+       01  WS-GREETING PIC X(6) VALUE 'HELLO '.
+       01  WS-STAMP-DATE PIC 9(8).
+       01  WS-STAMP-TIME PIC 9(8).
+       01  WS-STAMP-DISPLAY.
+           05  WS-STAMP-DATE-DISP      PIC 9(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-STAMP-TIME-DISP      PIC 9(8).
+       01  WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+       77  WS-RECORDS-PROCESSED PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0500-CHECK-PROCESSING-WINDOW
+           IF WS-OUTSIDE-WINDOW
+               GOBACK
+           END-IF
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       0500-CHECK-PROCESSING-WINDOW.
+       *> A missing control record leaves the window wide open; a
+       *> present one confines this batch run to the hours ops
+       *> approved, so it can't collide with other nightly jobs
+       *> touching the same sign-on/history files.
+           MOVE 0000 TO WS-WINDOW-START
+           MOVE 2359 TO WS-WINDOW-END
+           MOVE 'N' TO WS-OUTSIDE-WINDOW-SWITCH
+           OPEN INPUT PROCWIN-FILE
+           IF WS-PROCWIN-FILE-STATUS = '00'
+               READ PROCWIN-FILE
+                   NOT AT END
+                       MOVE PW-WINDOW-START TO WS-WINDOW-START
+                       MOVE PW-WINDOW-END TO WS-WINDOW-END
+               END-READ
+               CLOSE PROCWIN-FILE
+           END-IF
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-TIME (1:4) TO WS-CURRENT-TIME-HHMM
+           IF WS-CURRENT-TIME-HHMM < WS-WINDOW-START
+                   OR WS-CURRENT-TIME-HHMM > WS-WINDOW-END
+               SET WS-OUTSIDE-WINDOW TO TRUE
+               DISPLAY 'MAINBAT REJECTED - OUTSIDE APPROVED '
+                   'PROCESSING WINDOW'
+               DISPLAY 'CURRENT TIME: ' WS-CURRENT-TIME-HHMM
+                   ' APPROVED WINDOW: ' WS-WINDOW-START
+                   ' TO ' WS-WINDOW-END
+           END-IF.
+
+       1000-INITIALIZE.
+       *> Open once.  The banner and holiday checks only need to run
+       *> once per batch, not once per name, since they depend on the
+       *> day and not on who is being greeted.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORDS-PROCESSED
+           ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD
+           STRING 'GREETHST.' WS-STAMP-DATE INTO WS-HIST-FILE-NAME
+               END-STRING
+           OPEN INPUT SIGNON-TXN-FILE
+           OPEN EXTEND GREETING-HISTORY-FILE
+           PERFORM 1900-READ-BANNER
+           PERFORM 1950-CHECK-HOLIDAY
+           PERFORM 1010-READ-TXN.
+
+       1010-READ-TXN.
+           READ SIGNON-TXN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       1900-READ-BANNER.
+           MOVE SPACES TO WS-BANNER-TEXT
+           OPEN INPUT BANNER-FILE
+           IF WS-BANNER-FILE-STATUS = '00'
+               READ BANNER-FILE
+                   AT END
+                       MOVE SPACES TO WS-BANNER-TEXT
+                   NOT AT END
+                       MOVE BN-BANNER-TEXT TO WS-BANNER-TEXT
+               END-READ
+               CLOSE BANNER-FILE
+           END-IF.
+
+       1950-CHECK-HOLIDAY.
+           MOVE 'N' TO WS-HOLIDAY-SWITCH
+           MOVE 'N' TO WS-HOLIDAY-EOF-SWITCH
+           ACCEPT WS-HOLIDAY-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT HOLIDAY-FILE
+           IF WS-HOLIDAY-FILE-STATUS = '00'
+               PERFORM 1960-READ-HOLIDAY
+               PERFORM 1970-SCAN-HOLIDAY
+                   UNTIL WS-HOLIDAY-EOF OR WS-IS-HOLIDAY
+               CLOSE HOLIDAY-FILE
+           END-IF
+           IF WS-IS-HOLIDAY
+               DISPLAY 'WARNING: TODAY IS A DECLARED HOLIDAY'
+           END-IF.
+
+       1960-READ-HOLIDAY.
+           READ HOLIDAY-FILE
+               AT END
+                   SET WS-HOLIDAY-EOF TO TRUE
+           END-READ.
+
+       1970-SCAN-HOLIDAY.
+           IF HD-HOLIDAY-DATE = WS-HOLIDAY-TODAY
+               SET WS-IS-HOLIDAY TO TRUE
+           ELSE
+               PERFORM 1960-READ-HOLIDAY
+           END-IF.
+
+       2000-PROCESS-RECORD.
+       *> Read/process/write in a loop - one pass through the whole
+       *> transaction file instead of one job step per name.
+           MOVE ST-SIGNON-NAME TO WS-NAME
+           PERFORM 2100-COMPUTE-GREETING
+           PERFORM 2600-WRITE-HISTORY-RECORD
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 1010-READ-TXN.
+
+       2100-COMPUTE-GREETING.
+           STRING WS-GREETING WS-NAME INTO WS-GREETING-RESULT
+               END-STRING
+           ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-STAMP-TIME FROM TIME
+           MOVE WS-STAMP-DATE TO WS-STAMP-DATE-DISP
+           MOVE WS-STAMP-TIME TO WS-STAMP-TIME-DISP
+           DISPLAY WS-GREETING-RESULT
+           DISPLAY WS-STAMP-DISPLAY
+           IF WS-BANNER-TEXT NOT = SPACES
+               DISPLAY WS-BANNER-TEXT
+           END-IF.
+
+       2600-WRITE-HISTORY-RECORD.
+       *> Opened once in 1000-INITIALIZE and closed once below in
+       *> 9000-TERMINATE, same as SIGNON-TXN-FILE - one append per
+       *> record, not one OPEN/CLOSE pair per record.
+           MOVE WS-NAME TO GH-USER-NAME
+           MOVE WS-STAMP-DATE TO GH-GREETING-DATE
+           MOVE WS-STAMP-TIME TO GH-GREETING-TIME
+           SET GH-NOT-ADMIN TO TRUE
+           IF WS-HISTORY-FILE-STATUS = '00'
+               WRITE GH-HISTORY-RECORD
+           END-IF.
+
+       9000-TERMINATE.
+       *> Close once, at the end of the whole run.
+           CLOSE SIGNON-TXN-FILE
+           CLOSE GREETING-HISTORY-FILE
+           DISPLAY 'MAINBAT RECORDS PROCESSED: ' WS-RECORDS-PROCESSED.
+
+       END PROGRAM MAINBAT.
