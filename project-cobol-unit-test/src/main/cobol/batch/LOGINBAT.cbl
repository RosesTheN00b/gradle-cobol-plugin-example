@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch variant of LOGIN - runs the same
+      *          user-lookup/greeting logic as LOGIN's
+      *          1000-INPUT-LOGIN/2000-COMPUTE-GREETING against every
+      *          record on a day's sign-on transaction file instead
+      *          of waiting on one console ACCEPT per terminal event.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-TXN-FILE ASSIGN TO 'SIGNONTX'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+
+           SELECT USER-MASTER-FILE ASSIGN TO 'USERMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS UM-USER-NAME
+               FILE STATUS IS WS-USER-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT PROCWIN-FILE ASSIGN TO 'PROCWIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROCWIN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-TXN-FILE.
+           COPY "SIGNONTX.cpy".
+
+       FD  USER-MASTER-FILE.
+           COPY "USERREC.cpy".
+
+       FD  AUDIT-FILE.
+           COPY "AUDITREC.cpy".
+
+       FD  PROCWIN-FILE.
+           COPY "PROCWIN.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "AUDTFNAM.cpy".
+           COPY "NAMEFLD.cpy".
+       01  WS-PROCWIN-FILE-STATUS PIC X(2).
+       01  WS-RUN-TIME PIC 9(8).
+       01  WS-CURRENT-TIME-HHMM PIC 9(4).
+       01  WS-WINDOW-START PIC 9(4) VALUE 0000.
+       01  WS-WINDOW-END PIC 9(4) VALUE 2359.
+       01  WS-OUTSIDE-WINDOW-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-OUTSIDE-WINDOW        VALUE 'Y'.
+       01  WS-GREETING-RESULT PIC X(26).
+       01  WS-GREETING PIC X(6) VALUE 'HELLO '.
+       01  WS-TXN-FILE-STATUS PIC X(2).
+       01  WS-USER-FILE-STATUS PIC X(2).
+       01  WS-USER-FILE-OPEN-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-USER-FILE-IS-OPEN     VALUE 'Y'.
+       01  WS-AUDIT-FILE-STATUS PIC X(2).
+       01  WS-CURRENT-DATE PIC 9(8).
+       01  WS-CURRENT-TIME PIC 9(8).
+       01  WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-END-OF-FILE           VALUE 'Y'.
+       01  WS-USER-FOUND-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-USER-FOUND            VALUE 'Y'.
+           88  WS-USER-NOT-FOUND        VALUE 'N'.
+       77  WS-RECORDS-PROCESSED PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0500-CHECK-PROCESSING-WINDOW
+           IF WS-OUTSIDE-WINDOW
+               GOBACK
+           END-IF
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       0500-CHECK-PROCESSING-WINDOW.
+       *> A missing control record leaves the window wide open; a
+       *> present one confines this batch run to the hours ops
+       *> approved, so it can't collide with other nightly jobs
+       *> touching the same sign-on/audit files.
+           MOVE 0000 TO WS-WINDOW-START
+           MOVE 2359 TO WS-WINDOW-END
+           MOVE 'N' TO WS-OUTSIDE-WINDOW-SWITCH
+           OPEN INPUT PROCWIN-FILE
+           IF WS-PROCWIN-FILE-STATUS = '00'
+               READ PROCWIN-FILE
+                   NOT AT END
+                       MOVE PW-WINDOW-START TO WS-WINDOW-START
+                       MOVE PW-WINDOW-END TO WS-WINDOW-END
+               END-READ
+               CLOSE PROCWIN-FILE
+           END-IF
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-TIME (1:4) TO WS-CURRENT-TIME-HHMM
+           IF WS-CURRENT-TIME-HHMM < WS-WINDOW-START
+                   OR WS-CURRENT-TIME-HHMM > WS-WINDOW-END
+               SET WS-OUTSIDE-WINDOW TO TRUE
+               DISPLAY 'LOGINBAT REJECTED - OUTSIDE APPROVED '
+                   'PROCESSING WINDOW'
+               DISPLAY 'CURRENT TIME: ' WS-CURRENT-TIME-HHMM
+                   ' APPROVED WINDOW: ' WS-WINDOW-START
+                   ' TO ' WS-WINDOW-END
+           END-IF.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE ZERO TO WS-RECORDS-PROCESSED
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING 'AUDITLOG.' WS-CURRENT-DATE INTO WS-AUDIT-FILE-NAME
+               END-STRING
+           OPEN INPUT SIGNON-TXN-FILE
+           OPEN I-O USER-MASTER-FILE
+           IF WS-USER-FILE-STATUS = '00'
+               SET WS-USER-FILE-IS-OPEN TO TRUE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           PERFORM 1010-READ-TXN.
+
+       1010-READ-TXN.
+           READ SIGNON-TXN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORD.
+       *> Same lookup/greeting logic as LOGIN's 1100-LOOKUP-USER and
+       *> 2000-COMPUTE-GREETING, driven by the transaction file
+       *> instead of a console ACCEPT.  Batch sign-ons carry no PIN,
+       *> so the admin branch never fires from this program - it only
+       *> records who was greeted and when.
+           MOVE ST-SIGNON-NAME TO WS-NAME
+           PERFORM 2100-LOOKUP-USER
+           PERFORM 2200-COMPUTE-GREETING
+           PERFORM 2500-WRITE-AUDIT-RECORD
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 1010-READ-TXN.
+
+       2100-LOOKUP-USER.
+           SET WS-USER-NOT-FOUND TO TRUE
+           IF WS-USER-FILE-IS-OPEN
+               MOVE WS-NAME TO UM-USER-NAME
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       SET WS-USER-NOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       SET WS-USER-FOUND TO TRUE
+               END-READ
+           END-IF.
+
+       2200-COMPUTE-GREETING.
+           STRING WS-GREETING WS-NAME INTO WS-GREETING-RESULT END-STRING
+           DISPLAY WS-GREETING-RESULT.
+
+       2500-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-NAME TO AU-USER-NAME
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME (1:6)
+               INTO AU-TIMESTAMP END-STRING
+           SET AU-NOT-ADMIN TO TRUE
+           MOVE 'BATCH' TO AU-OUTCOME
+           IF WS-AUDIT-FILE-STATUS = '00'
+               WRITE AU-AUDIT-RECORD
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE SIGNON-TXN-FILE
+           IF WS-USER-FILE-IS-OPEN
+               CLOSE USER-MASTER-FILE
+           END-IF
+           CLOSE AUDIT-FILE
+           DISPLAY 'LOGINBAT RECORDS PROCESSED: ' WS-RECORDS-PROCESSED.
+
+       END PROGRAM LOGINBAT.
