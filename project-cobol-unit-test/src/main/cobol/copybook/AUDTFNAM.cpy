@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: AUDTFNAM
+      * Purpose:  Dated generation file name for the login audit
+      *           trail - AUDITLOG.CCYYMMDD instead of one ever-growing
+      *           flat file, so a given day's records can be archived,
+      *           restored, or purged on their own.  The program that
+      *           includes this still has to STRING today's date into
+      *           WS-AUDIT-FILE-NAME before opening AUDIT-FILE.
+      ******************************************************************
+       01  WS-AUDIT-FILE-NAME PIC X(17).
