@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Per-person greeting history record - one row written every
+      * time Main, LOGIN, or FullTested computes a greeting, so a
+      * person's last sign-on can be looked up without relying on
+      * anyone's memory of the console.
+      ******************************************************************
+       01  GH-HISTORY-RECORD.
+           05  GH-USER-NAME            PIC X(20).
+           05  GH-GREETING-DATE        PIC 9(8).
+           05  GH-GREETING-TIME        PIC 9(8).
+           05  GH-ADMIN-FLAG           PIC X(1).
+               88  GH-IS-ADMIN             VALUE 'Y'.
+               88  GH-NOT-ADMIN            VALUE 'N'.
