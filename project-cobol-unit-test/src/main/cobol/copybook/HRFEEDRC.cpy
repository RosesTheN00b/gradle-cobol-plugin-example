@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: HRFEEDRC
+      * Purpose:  One line per LOGIN audit record, reformatted for
+      *           HR's attendance feed - employee name, the date and
+      *           time split out of the audit timestamp, and a plain
+      *           Y/N on-site flag instead of our internal outcome
+      *           codes.
+      ******************************************************************
+       01  HR-FEED-RECORD.
+           05  HR-EMPLOYEE-NAME        PIC X(20).
+           05  HR-SIGNON-DATE          PIC 9(8).
+           05  HR-SIGNON-TIME          PIC 9(6).
+           05  HR-ON-SITE-FLAG         PIC X(1).
+               88  HR-WAS-ON-SITE          VALUE 'Y'.
+               88  HR-NOT-ON-SITE           VALUE 'N'.
