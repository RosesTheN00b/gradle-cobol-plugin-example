@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: SIGNONTX
+      * Purpose:  One sign-on event per record - the name a terminal
+      *           would otherwise have had ACCEPTed from the console.
+      ******************************************************************
+       01  ST-SIGNON-RECORD.
+           05  ST-SIGNON-NAME          PIC X(20).
