@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: LANGCPY
+      * Purpose:  Selectable greeting language.  LOGIN's own messages
+      *           were already a mix of English and German spelling -
+      *           this lets the user pick one and get it consistently
+      *           instead of the old accidental mix.
+      ******************************************************************
+       01  WS-LANGUAGE-CODE PIC X(2) VALUE 'EN'.
+           88  WS-LANG-ENGLISH             VALUE 'EN'.
+           88  WS-LANG-GERMAN              VALUE 'DE'.
