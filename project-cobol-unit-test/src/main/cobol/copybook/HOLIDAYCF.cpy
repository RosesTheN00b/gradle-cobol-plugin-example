@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Holiday control record - one declared non-working date per
+      * row, checked by LOGIN and Main before the greeting is run.
+      ******************************************************************
+       01  HD-HOLIDAY-RECORD.
+           05  HD-HOLIDAY-DATE         PIC 9(8).
