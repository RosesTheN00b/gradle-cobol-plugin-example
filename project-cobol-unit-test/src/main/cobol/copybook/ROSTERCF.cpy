@@ -0,0 +1,6 @@
+      ******************************************************************
+      * One scheduled staff member for the day, checked against the
+      * audit trail by the end-of-day roster reconciliation.
+      ******************************************************************
+       01  RO-ROSTER-RECORD.
+           05  RO-STAFF-NAME           PIC X(20).
