@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: NAMEFLD
+      * Purpose:  The one definition of the person's name field,
+      *           shared by Main, LOGIN and FullTested so a future
+      *           size change happens in one place instead of three.
+      ******************************************************************
+       01  WS-NAME PIC X(20).
