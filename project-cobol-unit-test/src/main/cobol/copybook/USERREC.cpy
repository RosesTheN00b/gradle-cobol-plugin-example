@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: USERREC
+      * Purpose:  User master record - one entry per person allowed
+      *           to sign on at the terminal.  Replaces the old
+      *           hardcoded admin-name literal in LOGIN.
+      ******************************************************************
+       01  UM-USER-RECORD.
+           05  UM-USER-NAME            PIC X(20).
+           05  UM-USER-ROLE            PIC X(1).
+               88  UM-ROLE-ADMIN           VALUE 'A'.
+               88  UM-ROLE-SUPERVISOR      VALUE 'S'.
+               88  UM-ROLE-OPERATOR        VALUE 'O'.
+           05  UM-USER-STATUS          PIC X(1).
+               88  UM-STATUS-ACTIVE        VALUE 'A'.
+               88  UM-STATUS-INACTIVE      VALUE 'I'.
+           05  UM-USER-PIN             PIC X(4).
+           05  UM-FAILED-COUNT         PIC 9(2) VALUE ZERO.
+           05  UM-LAST-ATTEMPT-DATE    PIC 9(8) VALUE ZERO.
+           05  UM-LOCKOUT-DATE         PIC 9(8) VALUE ZERO.
