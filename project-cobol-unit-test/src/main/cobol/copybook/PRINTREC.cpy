@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Fixed-width 80-column printer report line for the greeting
+      * output - an alternate to the console DISPLAY for shifts that
+      * want a paper log at the door.
+      ******************************************************************
+       01  PR-PRINT-LINE.
+           05  PR-NAME                 PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-GREETING-TEXT        PIC X(26).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  PR-DATE                 PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  PR-TIME                 PIC 9(08).
+           05  FILLER                  PIC X(13) VALUE SPACES.
