@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: LOGOFREC
+      * Purpose:  One record per LOGIN session close-out - login time,
+      *           logoff time and the session duration in seconds.
+      ******************************************************************
+       01  LO-LOGOFF-RECORD.
+           05  LO-USER-NAME            PIC X(20).
+           05  LO-LOGIN-TIME           PIC 9(8).
+           05  LO-LOGOFF-TIME          PIC 9(8).
+           05  LO-DURATION-SECONDS     PIC 9(6).
