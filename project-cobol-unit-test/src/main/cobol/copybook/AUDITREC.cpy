@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  One line per LOGIN invocation - name, timestamp,
+      *           admin Y/N and the outcome of the sign-on attempt.
+      ******************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-USER-NAME            PIC X(20).
+           05  AU-TIMESTAMP            PIC X(14).
+           05  AU-ADMIN-FLAG           PIC X(1).
+               88  AU-IS-ADMIN             VALUE 'Y'.
+               88  AU-NOT-ADMIN             VALUE 'N'.
+           05  AU-OUTCOME              PIC X(10).
