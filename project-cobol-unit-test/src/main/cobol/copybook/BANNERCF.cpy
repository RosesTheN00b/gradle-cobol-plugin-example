@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shop-wide banner control record - one line of free text that
+      * operations can update for a planned outage or announcement,
+      * appended to every greeting produced that day.
+      ******************************************************************
+       01  BN-BANNER-RECORD.
+           05  BN-BANNER-TEXT          PIC X(60).
