@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Security-monitoring feed record - one row per LOGIN event,
+      * picked up by the outside monitoring tool so unusual admin
+      * activity on this terminal gets noticed without someone
+      * manually reading LOGIN's console output.
+      ******************************************************************
+       01  SM-FEED-RECORD.
+           05  SM-EVENT-TIMESTAMP      PIC X(14).
+           05  SM-USER-NAME            PIC X(20).
+           05  SM-EVENT-TYPE           PIC X(10).
+           05  SM-ADMIN-FLAG           PIC X(1).
+               88  SM-IS-ADMIN-EVENT       VALUE 'Y'.
+               88  SM-NOT-ADMIN-EVENT      VALUE 'N'.
