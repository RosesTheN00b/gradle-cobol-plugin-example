@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: HISTFNAM
+      * Purpose:  Dated generation file name for the greeting history
+      *           file - GREETHST.CCYYMMDD instead of one ever-growing
+      *           flat file.  The program that includes this still has
+      *           to STRING the relevant date into WS-HIST-FILE-NAME
+      *           before opening GREETING-HISTORY-FILE.
+      ******************************************************************
+       01  WS-HIST-FILE-NAME PIC X(17).
