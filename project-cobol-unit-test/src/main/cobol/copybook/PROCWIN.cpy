@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: PROCWIN
+      * Purpose:  Approved batch processing window control record -
+      *           shared by every batch driver that checks the current
+      *           time against an ops-maintained start/end window
+      *           before it will run.
+      ******************************************************************
+       01  PW-WINDOW-RECORD.
+           05  PW-WINDOW-START         PIC 9(4).
+           05  PW-WINDOW-END           PIC 9(4).
