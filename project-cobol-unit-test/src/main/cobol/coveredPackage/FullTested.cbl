@@ -6,18 +6,78 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FullTested.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETING-HISTORY-FILE ASSIGN TO WS-HIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT PRINTER-FILE ASSIGN TO 'PRINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINTER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GREETING-HISTORY-FILE.
+           COPY "GREETHST.cpy".
+
+       FD  PRINTER-FILE.
+           COPY "PRINTREC.cpy".
+
        WORKING-STORAGE SECTION.
-       01  WS-NAME PIC X(4).
-       01  WS-SALUTE PIC X(10).
+           COPY "NAMEFLD.cpy".
+           COPY "HISTFNAM.cpy".
+       01  WS-HISTORY-FILE-STATUS PIC X(2).
+       01  WS-PRINTER-FILE-STATUS PIC X(2).
+       01  WS-SALUTE PIC X(26).
        01  WS-GREETING PIC X(6) VALUE 'HELLO '.
+       01  WS-STAMP-DATE PIC 9(8).
+       01  WS-STAMP-TIME PIC 9(8).
+       01  WS-STAMP-DISPLAY.
+           05  WS-STAMP-DATE-DISP      PIC 9(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-STAMP-TIME-DISP      PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
        2000-COMPUTE-GREETING.
        *> This file is 100% tested
            STRING WS-GREETING WS-NAME INTO WS-SALUTE END-STRING.
+           ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-STAMP-TIME FROM TIME
+           MOVE WS-STAMP-DATE TO WS-STAMP-DATE-DISP
+           MOVE WS-STAMP-TIME TO WS-STAMP-TIME-DISP
            DISPLAY WS-SALUTE.
+           DISPLAY WS-STAMP-DISPLAY.
            DISPLAY '100% covered ^^'.
+
+       2600-WRITE-HISTORY-RECORD.
+       *> Append one row to the per-person greeting history file for
+       *> every greeting computed, same as LOGIN and Main do.
+           MOVE WS-NAME TO GH-USER-NAME
+           MOVE WS-STAMP-DATE TO GH-GREETING-DATE
+           MOVE WS-STAMP-TIME TO GH-GREETING-TIME
+           SET GH-NOT-ADMIN TO TRUE
+           STRING 'GREETHST.' WS-STAMP-DATE INTO WS-HIST-FILE-NAME
+               END-STRING
+           OPEN EXTEND GREETING-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = '00'
+               WRITE GH-HISTORY-RECORD
+           END-IF
+           CLOSE GREETING-HISTORY-FILE.
+
+       2800-WRITE-PRINTER-LINE.
+       *> Alternate fixed-width output for shifts that want a paper
+       *> log at the door instead of (or in addition to) the console.
+           MOVE WS-NAME TO PR-NAME
+           MOVE WS-SALUTE TO PR-GREETING-TEXT
+           MOVE WS-STAMP-DATE TO PR-DATE
+           MOVE WS-STAMP-TIME TO PR-TIME
+           OPEN EXTEND PRINTER-FILE
+           IF WS-PRINTER-FILE-STATUS = '00'
+               WRITE PR-PRINT-LINE
+           END-IF
+           CLOSE PRINTER-FILE.
+
        END PROGRAM FullTested.
