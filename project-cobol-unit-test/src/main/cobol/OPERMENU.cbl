@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Operator console front end - one place to start
+      *          instead of needing to know which individual program
+      *          handles sign-on, the greeting batch, daily reporting,
+      *          history lookup, roster reconciliation, or the HR
+      *          extract.  Loops back to the menu after each function
+      *          returns until the operator chooses to exit.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERMENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE PIC 9(1) VALUE ZERO.
+       01  WS-EXIT-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-EXIT-REQUESTED        VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-PROCESS-MENU
+               UNTIL WS-EXIT-REQUESTED
+           GOBACK.
+
+       1000-PROCESS-MENU.
+           PERFORM 1100-DISPLAY-MENU
+           PERFORM 1200-ACCEPT-CHOICE
+           PERFORM 1300-DISPATCH-CHOICE.
+
+       1100-DISPLAY-MENU.
+           DISPLAY '================================================'
+           DISPLAY 'LOGIN/GREETING SYSTEM - OPERATOR MENU'
+           DISPLAY '------------------------------------------------'
+           DISPLAY '  1. SIGN ON'
+           DISPLAY '  2. RUN GREETING BATCH'
+           DISPLAY '  3. VIEW DAILY REPORT'
+           DISPLAY '  4. LOOK UP LOGIN HISTORY'
+           DISPLAY '  5. RECONCILE ROSTER'
+           DISPLAY '  6. RUN HR EXTRACT'
+           DISPLAY '  0. EXIT'
+           DISPLAY '================================================'.
+
+       1200-ACCEPT-CHOICE.
+           DISPLAY 'ENTER YOUR CHOICE'
+           ACCEPT WS-MENU-CHOICE.
+
+       1300-DISPATCH-CHOICE.
+           IF WS-MENU-CHOICE = 1
+               CALL 'LOGIN'
+           ELSE
+               IF WS-MENU-CHOICE = 2
+                   PERFORM 1310-RUN-GREETING-BATCH
+               ELSE
+                   IF WS-MENU-CHOICE = 3
+                       PERFORM 1320-RUN-DAILY-REPORT
+                   ELSE
+                       IF WS-MENU-CHOICE = 4
+                           CALL 'HISTINQ'
+                       ELSE
+                           IF WS-MENU-CHOICE = 5
+                               CALL 'RECONCIL'
+                           ELSE
+                               IF WS-MENU-CHOICE = 6
+                                   CALL 'HREXTRCT'
+                               ELSE
+                                   IF WS-MENU-CHOICE = 0
+                                       SET WS-EXIT-REQUESTED TO TRUE
+                                   ELSE
+                                       DISPLAY 'ERROR: INVALID CHOICE'
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       1310-RUN-GREETING-BATCH.
+       *> Two ways to sign on a batch of names exist today - LOGINBAT
+       *> records the audit trail, MAINBAT records the history file -
+       *> run both so either downstream report has what it needs.
+           CALL 'LOGINBAT'
+           CALL 'MAINBAT'.
+
+       1320-RUN-DAILY-REPORT.
+       *> DAILYRPT gives the per-user summary, CTLBREAK gives the
+       *> admin/non-admin control-break totals - both are "the daily
+       *> report" from the operator's point of view.
+           CALL 'DAILYRPT'
+           CALL 'CTLBREAK'.
+
+       END PROGRAM OPERMENU.
