@@ -6,19 +6,205 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Main.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREETING-HISTORY-FILE ASSIGN TO WS-HIST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT BANNER-FILE ASSIGN TO 'BANNERCF'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANNER-FILE-STATUS.
+
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAYS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-FILE-STATUS.
+
+           SELECT PRINTER-FILE ASSIGN TO 'PRINTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINTER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  GREETING-HISTORY-FILE.
+           COPY "GREETHST.cpy".
+
+       FD  BANNER-FILE.
+           COPY "BANNERCF.cpy".
+
+       FD  HOLIDAY-FILE.
+           COPY "HOLIDAYCF.cpy".
+
+       FD  PRINTER-FILE.
+           COPY "PRINTREC.cpy".
+
        WORKING-STORAGE SECTION.
-       01  WS-NAME PIC X(4).
-       01  WS-GREETING-RESULT PIC X(10).
+           COPY "NAMEFLD.cpy".
+           COPY "LANGCPY.cpy".
+           COPY "HISTFNAM.cpy".
+       01  WS-NAME-INPUT PIC X(20).
+       01  WS-HISTORY-FILE-STATUS PIC X(2).
+       01  WS-PRINTER-FILE-STATUS PIC X(2).
+       01  WS-BANNER-FILE-STATUS PIC X(2).
+       01  WS-BANNER-TEXT PIC X(60) VALUE SPACES.
+       01  WS-HOLIDAY-FILE-STATUS PIC X(2).
+       01  WS-HOLIDAY-TODAY PIC 9(8).
+       01  WS-HOLIDAY-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-IS-HOLIDAY             VALUE 'Y'.
+       01  WS-HOLIDAY-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88  WS-HOLIDAY-EOF            VALUE 'Y'.
+       01  WS-GREETING-RESULT PIC X(26).
        01  WS-GREETING PIC X(6) VALUE 'HELLO '.
+       01  WS-STAMP-DATE PIC 9(8).
+       01  WS-STAMP-TIME PIC 9(8).
+       01  WS-STAMP-DISPLAY.
+           05  WS-STAMP-DATE-DISP      PIC 9(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-STAMP-TIME-DISP      PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+       *> Each step below is its own bounded PERFORM rather than
+       *> straight fall-through, since 1950-CHECK-HOLIDAY internally
+       *> PERFORMs helper paragraphs that sit right after it in the
+       *> source - falling into them instead of PERFORMing 1950 would
+       *> run those helpers a second time against a file already
+       *> CLOSEd the first time through.
+           PERFORM 1000-SELECT-LANGUAGE
+           PERFORM 1900-READ-BANNER
+           PERFORM 1950-CHECK-HOLIDAY
+           PERFORM 1990-INPUT-NAME
+           PERFORM 2000-COMPUTE-GREETING
+           PERFORM 2600-WRITE-HISTORY-RECORD
+           PERFORM 2800-WRITE-PRINTER-LINE
+           PERFORM 3000-Nothing
+           GOBACK.
+
+       1000-SELECT-LANGUAGE.
+       *> Let the user pick EN or DE for the greeting, same selectable
+       *> language LOGIN offers; anything else defaults to English.
+           DISPLAY 'SELECT LANGUAGE (EN/DE)'
+           ACCEPT WS-LANGUAGE-CODE
+           IF NOT WS-LANG-ENGLISH AND NOT WS-LANG-GERMAN
+               MOVE 'EN' TO WS-LANGUAGE-CODE
+           END-IF
+           IF WS-LANG-GERMAN
+               MOVE 'HALLO ' TO WS-GREETING
+           ELSE
+               MOVE 'HELLO ' TO WS-GREETING
+           END-IF.
+
+       1900-READ-BANNER.
+       *> A shop-wide announcement goes in BANNER-FILE; no record (or
+       *> a blank one) means nothing extra gets appended today.
+           MOVE SPACES TO WS-BANNER-TEXT
+           OPEN INPUT BANNER-FILE
+           IF WS-BANNER-FILE-STATUS = '00'
+               READ BANNER-FILE
+                   AT END
+                       MOVE SPACES TO WS-BANNER-TEXT
+                   NOT AT END
+                       MOVE BN-BANNER-TEXT TO WS-BANNER-TEXT
+               END-READ
+               CLOSE BANNER-FILE
+           END-IF.
+
+       1950-CHECK-HOLIDAY.
+       *> A login on a declared non-working day gets flagged rather
+       *> than blocked outright - we still want the sign-on on record.
+           MOVE 'N' TO WS-HOLIDAY-SWITCH
+           MOVE 'N' TO WS-HOLIDAY-EOF-SWITCH
+           ACCEPT WS-HOLIDAY-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT HOLIDAY-FILE
+           IF WS-HOLIDAY-FILE-STATUS = '00'
+               PERFORM 1960-READ-HOLIDAY
+               PERFORM 1970-SCAN-HOLIDAY
+                   UNTIL WS-HOLIDAY-EOF OR WS-IS-HOLIDAY
+               CLOSE HOLIDAY-FILE
+           END-IF
+           IF WS-IS-HOLIDAY
+               IF WS-LANG-GERMAN
+                   DISPLAY 'WARNUNG: HEUTE IST EIN FEIERTAG'
+               ELSE
+                   DISPLAY 'WARNING: TODAY IS A DECLARED HOLIDAY'
+               END-IF
+           END-IF.
+
+       1960-READ-HOLIDAY.
+           READ HOLIDAY-FILE
+               AT END
+                   SET WS-HOLIDAY-EOF TO TRUE
+           END-READ.
+
+       1970-SCAN-HOLIDAY.
+           IF HD-HOLIDAY-DATE = WS-HOLIDAY-TODAY
+               SET WS-IS-HOLIDAY TO TRUE
+           ELSE
+               PERFORM 1960-READ-HOLIDAY
+           END-IF.
+
+       1990-INPUT-NAME.
+       *> Main used to greet whoever was greeted, name or not - WS-NAME
+       *> was never populated anywhere.  Take it from the console now,
+       *> same blank check LOGIN uses, so this actually greets the
+       *> person running it.
+           IF WS-LANG-GERMAN
+               DISPLAY 'BITTE GEBEN SIE IHREN NAMEN EIN'
+           ELSE
+               DISPLAY 'ENTER YOUR NAME'
+           END-IF
+           ACCEPT WS-NAME-INPUT
+           IF WS-NAME-INPUT = SPACES
+               IF WS-LANG-GERMAN
+                   DISPLAY 'FEHLER: NAME DARF NICHT LEER SEIN'
+               ELSE
+                   DISPLAY 'ERROR: NAME CANNOT BE BLANK'
+               END-IF
+               GO TO 1990-INPUT-NAME
+           END-IF
+           MOVE WS-NAME-INPUT TO WS-NAME.
 
        2000-COMPUTE-GREETING.
             STRING WS-GREETING WS-NAME INTO WS-GREETING-RESULT
             END-STRING.
+            ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-STAMP-TIME FROM TIME
+            MOVE WS-STAMP-DATE TO WS-STAMP-DATE-DISP
+            MOVE WS-STAMP-TIME TO WS-STAMP-TIME-DISP
             DISPLAY WS-GREETING-RESULT.
+            DISPLAY WS-STAMP-DISPLAY.
+            IF WS-BANNER-TEXT NOT = SPACES
+                DISPLAY WS-BANNER-TEXT
+            END-IF.
+
+       2600-WRITE-HISTORY-RECORD.
+       *> Append one row to the per-person greeting history file for
+       *> every greeting computed, same as LOGIN does.
+           MOVE WS-NAME TO GH-USER-NAME
+           MOVE WS-STAMP-DATE TO GH-GREETING-DATE
+           MOVE WS-STAMP-TIME TO GH-GREETING-TIME
+           SET GH-NOT-ADMIN TO TRUE
+           STRING 'GREETHST.' WS-STAMP-DATE INTO WS-HIST-FILE-NAME
+               END-STRING
+           OPEN EXTEND GREETING-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = '00'
+               WRITE GH-HISTORY-RECORD
+           END-IF
+           CLOSE GREETING-HISTORY-FILE.
+
+       2800-WRITE-PRINTER-LINE.
+       *> Alternate fixed-width output for shifts that want a paper
+       *> log at the door instead of (or in addition to) the console.
+           MOVE WS-NAME TO PR-NAME
+           MOVE WS-GREETING-RESULT TO PR-GREETING-TEXT
+           MOVE WS-STAMP-DATE TO PR-DATE
+           MOVE WS-STAMP-TIME TO PR-TIME
+           OPEN EXTEND PRINTER-FILE
+           IF WS-PRINTER-FILE-STATUS = '00'
+               WRITE PR-PRINT-LINE
+           END-IF
+           CLOSE PRINTER-FILE.
+
        3000-Nothing.
             DISPLAY 'nothing'.
        END PROGRAM Main.
